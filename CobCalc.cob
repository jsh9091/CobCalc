@@ -1,18 +1,18 @@
       *****************************************************************
       * MIT License
-      * 
+      *
       * Copyright (c) 2021 Joshua Horvath
-      * 
+      *
       * Permission is hereby granted, free of charge, to any person obtaining a copy
       * of this software and associated documentation files (the "Software"), to deal
       * in the Software without restriction, including without limitation the rights
       * to use, copy, modify, merge, publish, distribute, sublicense, and/or sell
       * copies of the Software, and to permit persons to whom the Software is
       * furnished to do so, subject to the following conditions:
-      * 
+      *
       * The above copyright notice and this permission notice shall be included in all
       * copies or substantial portions of the Software.
-      * 
+      *
       * THE SOFTWARE IS PROVIDED "AS IS", WITHOUT WARRANTY OF ANY KIND, EXPRESS OR
       * IMPLIED, INCLUDING BUT NOT LIMITED TO THE WARRANTIES OF MERCHANTABILITY,
       * FITNESS FOR A PARTICULAR PURPOSE AND NONINFRINGEMENT. IN NO EVENT SHALL THE
@@ -27,73 +27,755 @@
        AUTHOR. Joshua Horvath.
        DATE-Written. November 14, 2021
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CalcLogFile ASSIGN TO "CALCLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CalcLog-Status.
+
+           SELECT CalcInFile ASSIGN TO "CALCIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CalcIn-Status.
+
+           SELECT ErrLogFile ASSIGN TO "ERRLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ErrLog-Status.
+
+           SELECT ReportFile ASSIGN TO "REPORT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Report-Status.
+
+           SELECT CalcOutFile ASSIGN TO "CALCOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CalcOut-Status.
+
+           SELECT CheckpointFile ASSIGN TO "CALCCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Ckpt-Status.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD CalcLogFile.
+       01 CalcLogFileRecord PIC X(80).
+
+       FD CalcInFile.
+       01 CalcInFileRecord PIC X(23).
+
+       FD ErrLogFile.
+       01 ErrLogFileRecord PIC X(100).
+
+       FD ReportFile.
+       01 ReportFileRecord PIC X(80).
+
+      * CALCOUT uses the shared copybook so the downstream ledger job
+      * and this program always agree on field positions.
+       FD CalcOutFile.
+           COPY CALCOUTR.
+
+      * Resume count plus the CALCIN record count seen at the time of
+      * the checkpoint, so a restart can tell whether it is resuming
+      * the same batch file or a different one was swapped in.
+       FD CheckpointFile.
+       01 CheckpointFileRecord.
+           05 CP-Resume-Count PIC 9(9).
+           05 CP-Total-Count PIC 9(9).
+
        WORKING-STORAGE SECTION.
- 
-       01 FirstNum PIC 9(7)V9(2) VALUE ZEROS.
-       01 SecondNum PIC 9(7)V9(2) VALUE ZEROS.
+
+       01 FirstNum PIC S9(7)V9(2) VALUE ZEROS.
+       01 SecondNum PIC S9(7)V9(2) VALUE ZEROS.
        01 Operator PIC X(1).
-       01 Result PIC 9(7)V9(2) VALUE ZEROS.
+       01 Result PIC S9(7)V9(2) VALUE ZEROS.
 
-       01 FirstNumDeleteZero PIC ZZZZZZ9.99.
-       01 SecNumDeleteZero PIC ZZZZZZ9.99.
-       01 ResultDeleteZero PIC ZZZZZZ9.99.
- 
-       PROCEDURE DIVISION. 
+       01 FirstNumDeleteZero PIC -ZZZZZZ9.99.
+       01 SecNumDeleteZero PIC -ZZZZZZ9.99.
+       01 ResultDeleteZero PIC -ZZZZZZ9.99.
+
+      * Run mode: (I)nteractive at a terminal, or (B)atch from CALCIN.
+       01 Run-Mode PIC X(1) VALUE SPACE.
+           88 Interactive-Mode VALUE "I".
+           88 Batch-Mode VALUE "B".
+
+       01 Quit-Flag PIC X(1) VALUE "N".
+           88 Quit VALUE "Y".
+
+       01 Use-Memory-Flag PIC X(1) VALUE "N".
+           88 Use-Memory VALUE "Y".
+
+       01 Menu-Choice PIC X(1).
+
+      * Staging fields for validating numeric entry before it is
+      * trusted into the numeric working fields.
+       01 FirstNum-Input PIC X(12).
+       01 SecondNum-Input PIC X(12).
+       01 NumVal-Check PIC S9(4) COMP.
+
+      * Holds the parsed value ahead of the range check below, wide
+      * enough that an out-of-range entry doesn't itself get truncated
+      * before it can be compared against FirstNum/SecondNum's limits.
+       01 NumVal-Result PIC S9(9)V9(2) VALUE ZERO.
+
+       01 Calc-Error-Flag PIC X(1) VALUE "N".
+           88 Calc-Error VALUE "Y".
+       01 Error-Reason-Code PIC X(4).
+       01 Error-Reason-Text PIC X(40).
+
+      * Integer quotient so DIVIDE ... REMAINDER yields a true
+      * whole-number modulus rather than truncating to two decimals.
+       01 Quotient PIC S9(9).
+
+       01 Date-YYYYMMDD PIC 9(8).
+       01 Date-Redefined REDEFINES Date-YYYYMMDD.
+           05 TS-Year PIC 9(4).
+           05 TS-Month PIC 9(2).
+           05 TS-Day PIC 9(2).
+
+       01 Time-HHMMSSss PIC 9(8).
+       01 Time-Redefined REDEFINES Time-HHMMSSss.
+           05 TS-Hour PIC 9(2).
+           05 TS-Minute PIC 9(2).
+           05 TS-Second PIC 9(2).
+           05 TS-Hundredths PIC 9(2).
+
+       01 Timestamp-Display PIC X(19) VALUE SPACES.
+
+       01 CalcLog-Status PIC X(2).
+       01 CalcIn-Status PIC X(2).
+       01 ErrLog-Status PIC X(2).
+       01 Report-Status PIC X(2).
+       01 CalcOut-Status PIC X(2).
+       01 Ckpt-Status PIC X(2).
+
+       01 CalcIn-EOF-Flag PIC X(1) VALUE "N".
+           88 CalcIn-EOF VALUE "Y".
+
+      * Card-image batch input record: first number, operator, second
+      * number, one calculation per record.
+      * Widened to 11 characters so a fully-signed S9(7)V9(2) operand
+      * (sign + 7 digits + decimal point + 2 digits) fits without
+      * spilling its low-order digit into the operator column.
+       01 CalcIn-Record.
+           05 CI-FirstNum PIC X(11).
+           05 CI-Operator PIC X(1).
+           05 CI-SecondNum PIC X(11).
+
+       01 CalcLog-Record.
+           05 CL-FirstNum PIC -ZZZZZZ9.99.
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 CL-Operator PIC X(1).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 CL-SecondNum PIC -ZZZZZZ9.99.
+           05 FILLER PIC X(3) VALUE " = ".
+           05 CL-Result PIC -ZZZZZZ9.99.
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 CL-Timestamp PIC X(19).
+
+       01 ErrLog-Record.
+           05 EL-FirstNum-Text PIC X(12).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 EL-Operator-Text PIC X(1).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 EL-SecondNum-Text PIC X(12).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 EL-ReasonCode PIC X(4).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 EL-ReasonText PIC X(40).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 EL-Timestamp PIC X(19).
+
+       01 Report-Detail-Line.
+           05 RD-Operator PIC X(1).
+           05 FILLER PIC X(9) VALUE SPACES.
+           05 RD-Count PIC ZZZZZZ9.
+           05 FILLER PIC X(9) VALUE SPACES.
+           05 RD-Total PIC -ZZZZZZZZ9.99.
+
+      * Running totals for the daily summary report, one slot per
+      * supported operator code.
+       01 Summary-Table.
+           05 Summary-Entry OCCURS 6 TIMES INDEXED BY SumIdx.
+               10 Sum-Operator PIC X(1).
+               10 Sum-Count PIC 9(7) VALUE ZERO.
+               10 Sum-Total PIC S9(9)V9(2) VALUE ZERO.
+
+      * Batch restart/checkpoint support.
+       01 Ckpt-Record.
+           05 Ckpt-Rec-Resume PIC 9(9).
+           05 Ckpt-Rec-Total PIC 9(9).
+       01 Ckpt-Resume-Count PIC 9(9) VALUE ZERO.
+       01 Ckpt-Resume-Total PIC 9(9) VALUE ZERO.
+       01 CalcIn-Total-Count PIC 9(9) VALUE ZERO.
+       01 Record-Count PIC 9(9) VALUE ZERO.
+       01 Ckpt-Interval PIC 9(4) VALUE 10.
+
+       PROCEDURE DIVISION.
+
+       MainControl.
+       PERFORM InitializeProgram
+       PERFORM SelectMode
+       IF Batch-Mode
+           PERFORM BatchProcess
+       ELSE
+           PERFORM InteractiveProcess
+       END-IF
+       PERFORM WriteReport
+       PERFORM Finalize
+       GOBACK.
+
+      * Seed the summary table and open the files that accumulate
+      * history across runs.
+       InitializeProgram.
+       MOVE "+" TO Sum-Operator(1)
+       MOVE "-" TO Sum-Operator(2)
+       MOVE "*" TO Sum-Operator(3)
+       MOVE "/" TO Sum-Operator(4)
+       MOVE "%" TO Sum-Operator(5)
+       MOVE "^" TO Sum-Operator(6)
+       OPEN EXTEND CalcLogFile
+       IF CalcLog-Status IS = "35"
+           OPEN OUTPUT CalcLogFile
+       END-IF
+       OPEN EXTEND ErrLogFile
+       IF ErrLog-Status IS = "35"
+           OPEN OUTPUT ErrLogFile
+       END-IF
+       OPEN EXTEND CalcOutFile
+       IF CalcOut-Status IS = "35"
+           OPEN OUTPUT CalcOutFile
+       END-IF.
+
+       SelectMode.
+       DISPLAY "Select mode: (I)nteractive or (B)atch: "
+       ACCEPT Run-Mode
+       IF Run-Mode IS NOT = "I" AND Run-Mode IS NOT = "B"
+            DISPLAY "An unrecognized mode was entered."
+            PERFORM SelectMode
+       END-IF.
+
+      * Read card-image calculations from CALCIN until end of file,
+      * resuming after the last checkpointed record if one exists.
+       BatchProcess.
+       PERFORM CheckpointLoad
+       PERFORM CountCalcInRecords
+       IF Ckpt-Resume-Count > 0
+               AND Ckpt-Resume-Total NOT = CalcIn-Total-Count
+           DISPLAY "Checkpoint record count does not match the "
+               "current CALCIN file (expected " Ckpt-Resume-Total
+               " records, found " CalcIn-Total-Count "). "
+               "Ignoring checkpoint and starting from the top."
+           MOVE ZERO TO Ckpt-Resume-Count
+       END-IF
+       OPEN INPUT CalcInFile
+       IF CalcIn-Status IS NOT = "00"
+           DISPLAY "Unable to open CALCIN batch input file."
+       ELSE
+           PERFORM UNTIL CalcIn-EOF
+               READ CalcInFile INTO CalcIn-Record
+                   AT END
+                       SET CalcIn-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO Record-Count
+                       IF Record-Count > Ckpt-Resume-Count
+                           PERFORM ProcessBatchRecord
+                           IF FUNCTION MOD(Record-Count
+                                   Ckpt-Interval) = 0
+                               PERFORM CheckpointSave
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE CalcInFile
+           PERFORM CheckpointReset
+       END-IF.
+
+      * Pre-pass over CALCIN purely to count its records, so a restart
+      * can confirm the checkpoint it loaded actually belongs to this
+      * file instead of silently skipping records of an unrelated one.
+       CountCalcInRecords.
+       MOVE ZERO TO CalcIn-Total-Count
+       OPEN INPUT CalcInFile
+       IF CalcIn-Status IS = "00"
+           PERFORM UNTIL CalcIn-EOF
+               READ CalcInFile INTO CalcIn-Record
+                   AT END
+                       SET CalcIn-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO CalcIn-Total-Count
+               END-READ
+           END-PERFORM
+           CLOSE CalcInFile
+           MOVE "N" TO CalcIn-EOF-Flag
+       END-IF.
+
+      * Validate and calculate one CALCIN record. Unlike interactive
+      * mode there is no user to re-prompt, so anything invalid is
+      * flagged and written to ERRLOG instead of looping for input.
+       ProcessBatchRecord.
+       MOVE "N" TO Calc-Error-Flag
+
+       MOVE FUNCTION TEST-NUMVAL(CI-FirstNum) TO NumVal-Check
+       IF NumVal-Check IS NOT = 0
+           SET Calc-Error TO TRUE
+           MOVE "BADN" TO Error-Reason-Code
+           MOVE "Invalid first operand in batch record"
+               TO Error-Reason-Text
+       ELSE
+           MOVE FUNCTION NUMVAL(CI-FirstNum) TO NumVal-Result
+           IF NumVal-Result > 9999999.99
+                   OR NumVal-Result < -9999999.99
+               SET Calc-Error TO TRUE
+               MOVE "BADN" TO Error-Reason-Code
+               MOVE "First operand out of range in batch"
+                   TO Error-Reason-Text
+           ELSE
+               MOVE NumVal-Result TO FirstNum
+           END-IF
+       END-IF
+
+       IF NOT Calc-Error
+           MOVE FUNCTION TEST-NUMVAL(CI-SecondNum) TO NumVal-Check
+           IF NumVal-Check IS NOT = 0
+               SET Calc-Error TO TRUE
+               MOVE "BADN" TO Error-Reason-Code
+               MOVE "Invalid second operand in batch record"
+                   TO Error-Reason-Text
+           ELSE
+               MOVE FUNCTION NUMVAL(CI-SecondNum) TO NumVal-Result
+               IF NumVal-Result > 9999999.99
+                       OR NumVal-Result < -9999999.99
+                   SET Calc-Error TO TRUE
+                   MOVE "BADN" TO Error-Reason-Code
+                   MOVE "Second operand out of range in batch"
+                       TO Error-Reason-Text
+               ELSE
+                   MOVE NumVal-Result TO SecondNum
+               END-IF
+           END-IF
+       END-IF
+
+       IF NOT Calc-Error
+           MOVE CI-Operator TO Operator
+           PERFORM ValidateOperator
+       END-IF
+
+       IF NOT Calc-Error
+           IF (Operator IS = "/" OR Operator IS = "%")
+                   AND SecondNum IS = 0
+               SET Calc-Error TO TRUE
+               MOVE "DIV0" TO Error-Reason-Code
+               MOVE "Denominator cannot be zero"
+                   TO Error-Reason-Text
+           END-IF
+       END-IF
+
+       IF NOT Calc-Error
+           MOVE FirstNum TO FirstNumDeleteZero
+           MOVE SecondNum TO SecNumDeleteZero
+           PERFORM PerformArithmetic
+       END-IF
+
+       PERFORM BuildTimestamp
+       IF Calc-Error
+           IF Error-Reason-Code IS = "OVFL"
+                   OR Error-Reason-Code IS = "ZNEG"
+               PERFORM WriteErrLog
+           ELSE
+               PERFORM WriteErrLogRaw
+           END-IF
+       ELSE
+           PERFORM WriteCalcLog
+           PERFORM WriteCalcOut
+           PERFORM AccumulateSummary
+       END-IF.
+
+      * Batch-only operator check: flag instead of re-prompting.
+       ValidateOperator.
+       IF Operator IS NOT = "+"
+           AND Operator IS NOT = "-"
+               AND Operator IS NOT = "*"
+                   AND Operator IS NOT = "/"
+                       AND Operator IS NOT = "%"
+                           AND Operator IS NOT = "^"
+            SET Calc-Error TO TRUE
+            MOVE "BOPR" TO Error-Reason-Code
+            MOVE "Unrecognized operator in batch record"
+                TO Error-Reason-Text
+       END-IF.
+
+      * ERRLOG entry built from the raw CALCIN text, used when the
+      * record could not even be parsed into numeric working fields.
+       WriteErrLogRaw.
+       MOVE CI-FirstNum TO EL-FirstNum-Text
+       MOVE CI-Operator TO EL-Operator-Text
+       MOVE CI-SecondNum TO EL-SecondNum-Text
+       MOVE Error-Reason-Code TO EL-ReasonCode
+       MOVE Error-Reason-Text TO EL-ReasonText
+       MOVE Timestamp-Display TO EL-Timestamp
+       MOVE ErrLog-Record TO ErrLogFileRecord
+       WRITE ErrLogFileRecord.
+
+      * Interactive mode: a menu loop so one run can chain together a
+      * whole string of related calculations.
+       InteractiveProcess.
+       PERFORM UNTIL Quit
+           IF Use-Memory
+               MOVE Result TO FirstNum
+               PERFORM InputSecondNumber
+           ELSE
+               PERFORM InputNumbers
+           END-IF
+           PERFORM InputOperator
+           PERFORM InteractiveZeroCheck
+           MOVE FirstNum TO FirstNumDeleteZero
+           MOVE SecondNum TO SecNumDeleteZero
+           MOVE "N" TO Calc-Error-Flag
+           PERFORM PerformArithmetic
+           PERFORM BuildTimestamp
+           IF Calc-Error
+               PERFORM WriteErrLog
+               DISPLAY "The calculation could not be completed: "
+                   Error-Reason-Text
+           ELSE
+               PERFORM WriteCalcLog
+               PERFORM WriteCalcOut
+               PERFORM AccumulateSummary
+               PERFORM DisplayResult
+           END-IF
+           PERFORM MainMenu
+       END-PERFORM.
 
-       InputNumbers.
       * Request that the user enter the first operand
+       InputNumbers.
        DISPLAY "Enter the first number:"
-       ACCEPT FirstNum
+       ACCEPT FirstNum-Input
+       MOVE FUNCTION TEST-NUMVAL(FirstNum-Input) TO NumVal-Check
+       IF NumVal-Check IS NOT = 0
+           DISPLAY "Invalid numeric entry. Please enter a valid "
+               "number."
+           PERFORM InputNumbers
+       ELSE
+           MOVE FUNCTION NUMVAL(FirstNum-Input) TO NumVal-Result
+           IF NumVal-Result > 9999999.99
+                   OR NumVal-Result < -9999999.99
+               DISPLAY "Number out of range. Please enter a value "
+                   "between -9999999.99 and 9999999.99."
+               PERFORM InputNumbers
+           ELSE
+               MOVE NumVal-Result TO FirstNum
+               PERFORM InputSecondNumber
+           END-IF
+       END-IF.
 
-      * Request that the user enter the second operand 
+      * Request that the user enter the second operand
+       InputSecondNumber.
        DISPLAY "Enter the second number: "
-       ACCEPT SecondNum.
+       ACCEPT SecondNum-Input
+       MOVE FUNCTION TEST-NUMVAL(SecondNum-Input)
+           TO NumVal-Check
+       IF NumVal-Check IS NOT = 0
+           DISPLAY "Invalid numeric entry. Please enter a valid "
+               "number."
+           PERFORM InputSecondNumber
+       ELSE
+           MOVE FUNCTION NUMVAL(SecondNum-Input) TO NumVal-Result
+           IF NumVal-Result > 9999999.99
+                   OR NumVal-Result < -9999999.99
+               DISPLAY "Number out of range. Please enter a value "
+                   "between -9999999.99 and 9999999.99."
+               PERFORM InputSecondNumber
+           ELSE
+               MOVE NumVal-Result TO SecondNum
+           END-IF
+       END-IF.
 
-      * Request the user enter operation to be performed on the numbers 
+      * Request the user enter operation to be performed on the numbers
        InputOperator.
        DISPLAY "Enter the operator for the arithmetic operation "
-            "to be performed (+, -, *, /): "
+            "to be performed (+, -, *, /, % for remainder, "
+            "^ for exponent): "
        ACCEPT Operator
- 
-      * Check the user entered a valid operator   
+
+      * Check the user entered a valid operator
        IF Operator IS NOT = "+"
            AND Operator IS NOT = "-"
                AND Operator IS NOT = "*"
                    AND Operator IS NOT = "/"
+                       AND Operator IS NOT = "%"
+                           AND Operator IS NOT = "^"
             DISPLAY "An unrecognized operator was entered."
             Perform InputOperator
-       END-IF
+       END-IF.
 
-      * If division, check that denominator is not zero
-       IF Operator IS = "/" AND SecondNum IS = 0
+      * If division or remainder, check that denominator is not zero.
+      * Only re-prompt for the second number when memory is carrying
+      * the first number forward, so that value isn't clobbered, and
+      * recheck after the retry in case the new entry is also zero.
+       InteractiveZeroCheck.
+       IF (Operator IS = "/" OR Operator IS = "%")
+               AND SecondNum IS = 0
             DISPLAY "The denominator of division expression "
                 "cannot be zero."
-            PERFORM InputNumbers THRU InputOperator
-       END-IF
+            IF Use-Memory
+                PERFORM InputSecondNumber
+            ELSE
+                PERFORM InputNumbers
+            END-IF
+            PERFORM InputOperator
+            PERFORM InteractiveZeroCheck
+       END-IF.
 
-      * Perform the arithmetic operation based on operator
-       IF Operator IS = "+"
-           ADD FirstNum TO SecondNum GIVING Result
+      * Let the operator chain calculations together: carry this
+      * run's result forward as the next FirstNum (M+ style memory),
+      * or quit the program.
+       MainMenu.
+       DISPLAY " "
+       DISPLAY "1. Perform another calculation"
+       DISPLAY "2. Use this result as the first number for the "
+           "next calculation"
+       DISPLAY "3. Quit"
+       ACCEPT Menu-Choice
+       EVALUATE Menu-Choice
+           WHEN "1"
+               MOVE "N" TO Use-Memory-Flag
+           WHEN "2"
+               IF Calc-Error
+                   DISPLAY "The last calculation failed; its result "
+                       "cannot be carried forward as memory."
+                   PERFORM MainMenu
+               ELSE
+                   MOVE "Y" TO Use-Memory-Flag
+               END-IF
+           WHEN "3"
+               SET Quit TO TRUE
+           WHEN OTHER
+               DISPLAY "An unrecognized menu option was entered."
+               PERFORM MainMenu
+       END-EVALUATE.
 
-       ELSE IF Operator IS = "-"
-           SUBTRACT FirstNum FROM SecondNum GIVING Result
+      * Display the full operation with result
+       DisplayResult.
+       DISPLAY FirstNumDeleteZero " " Operator " "
+           SecNumDeleteZero " = " ResultDeleteZero.
 
-       ELSE IF Operator IS = "*"
-           MULTIPLY FirstNum BY SecondNum GIVING Result
+      * Perform the arithmetic operation based on operator, trapping
+      * overflow on every operation instead of letting it truncate
+      * silently.
+       PerformArithmetic.
+       EVALUATE Operator
+           WHEN "+"
+               ADD FirstNum TO SecondNum GIVING Result
+                   ON SIZE ERROR
+                       SET Calc-Error TO TRUE
+                       MOVE "OVFL" TO Error-Reason-Code
+                       MOVE "Overflow on addition"
+                           TO Error-Reason-Text
+               END-ADD
 
-       ELSE IF Operator IS = "/"
-           DIVIDE SecondNum INTO FirstNum GIVING Result
-       ELSE
-          DISPLAY "Error: Unexpected state.".
-        
-      * Remove leading zeros
-       MOVE FirstNum TO FirstNumDeleteZero
-       MOVE SecondNum TO SecNumDeleteZero
+           WHEN "-"
+               SUBTRACT FirstNum FROM SecondNum GIVING Result
+                   ON SIZE ERROR
+                       SET Calc-Error TO TRUE
+                       MOVE "OVFL" TO Error-Reason-Code
+                       MOVE "Overflow on subtraction"
+                           TO Error-Reason-Text
+               END-SUBTRACT
+
+           WHEN "*"
+               MULTIPLY FirstNum BY SecondNum GIVING Result
+                   ON SIZE ERROR
+                       SET Calc-Error TO TRUE
+                       MOVE "OVFL" TO Error-Reason-Code
+                       MOVE "Overflow on multiplication"
+                           TO Error-Reason-Text
+               END-MULTIPLY
+
+           WHEN "/"
+               DIVIDE SecondNum INTO FirstNum GIVING Result
+                   ON SIZE ERROR
+                       SET Calc-Error TO TRUE
+                       MOVE "OVFL" TO Error-Reason-Code
+                       MOVE "Overflow on division"
+                           TO Error-Reason-Text
+               END-DIVIDE
+
+           WHEN "%"
+               DIVIDE FirstNum BY SecondNum
+                   GIVING Quotient REMAINDER Result
+                   ON SIZE ERROR
+                       SET Calc-Error TO TRUE
+                       MOVE "OVFL" TO Error-Reason-Code
+                       MOVE "Overflow on remainder"
+                           TO Error-Reason-Text
+               END-DIVIDE
+
+           WHEN "^"
+      * Zero raised to a negative exponent is a division-by-zero
+      * domain error, not a width overflow, so it is guarded here
+      * rather than left for ON SIZE ERROR to (not) catch.
+               IF FirstNum = 0 AND SecondNum < 0
+                   SET Calc-Error TO TRUE
+                   MOVE "ZNEG" TO Error-Reason-Code
+                   MOVE "Cannot raise zero to a negative exponent"
+                       TO Error-Reason-Text
+               ELSE
+                   COMPUTE Result = FirstNum ** SecondNum
+                       ON SIZE ERROR
+                           SET Calc-Error TO TRUE
+                           MOVE "OVFL" TO Error-Reason-Code
+                           MOVE "Overflow on exponentiation"
+                               TO Error-Reason-Text
+                   END-COMPUTE
+               END-IF
+
+           WHEN OTHER
+               DISPLAY "Error: Unexpected state."
+       END-EVALUATE.
+
+      * ERRLOG entry for a trapped SIZE ERROR, using the operands as
+      * already validated numbers (interactive or batch).
+       WriteErrLog.
+       MOVE FirstNumDeleteZero TO EL-FirstNum-Text
+       MOVE Operator TO EL-Operator-Text
+       MOVE SecNumDeleteZero TO EL-SecondNum-Text
+       MOVE Error-Reason-Code TO EL-ReasonCode
+       MOVE Error-Reason-Text TO EL-ReasonText
+       MOVE Timestamp-Display TO EL-Timestamp
+       MOVE ErrLog-Record TO ErrLogFileRecord
+       WRITE ErrLogFileRecord.
+
+       BuildTimestamp.
+       ACCEPT Date-YYYYMMDD FROM DATE YYYYMMDD
+       ACCEPT Time-HHMMSSss FROM TIME
+       STRING TS-Year "-" TS-Month "-" TS-Day " "
+           TS-Hour ":" TS-Minute ":" TS-Second
+           DELIMITED BY SIZE INTO Timestamp-Display.
+
+      * Persistent record of every completed calculation.
+       WriteCalcLog.
+       MOVE FirstNumDeleteZero TO CL-FirstNum
+       MOVE Operator TO CL-Operator
+       MOVE SecNumDeleteZero TO CL-SecondNum
        MOVE Result TO ResultDeleteZero
+       MOVE ResultDeleteZero TO CL-Result
+       MOVE Timestamp-Display TO CL-Timestamp
+       MOVE CalcLog-Record TO CalcLogFileRecord
+       WRITE CalcLogFileRecord.
 
-      * Display the full operation with result 
-       DISPLAY FirstNumDeleteZero " " Operator " " 
-           SecNumDeleteZero " = " ResultDeleteZero.
+      * Fixed-layout record for the downstream ledger-posting job.
+       WriteCalcOut.
+       MOVE Operator TO CO-OPERATOR-CODE
+       MOVE FirstNum TO CO-FIRST-OPERAND
+       MOVE SecondNum TO CO-SECOND-OPERAND
+       MOVE Result TO CO-RESULT
+       MOVE Date-YYYYMMDD TO CO-RUN-DATE
+       WRITE CALCOUT-RECORD.
 
-       GOBACK.
+      * Accumulate volume and totals by operator for the summary
+      * report. Trapped the same way as every other arithmetic
+      * statement, since a long enough run can overflow the running
+      * total even when each individual calculation fits.
+       AccumulateSummary.
+       PERFORM VARYING SumIdx FROM 1 BY 1 UNTIL SumIdx > 6
+           IF Sum-Operator(SumIdx) IS = Operator
+               ADD 1 TO Sum-Count(SumIdx)
+               ADD Result TO Sum-Total(SumIdx)
+                   ON SIZE ERROR
+                       PERFORM WriteSummaryOverflowLog
+               END-ADD
+           END-IF
+       END-PERFORM.
+
+      * The calculation itself already succeeded and was logged, so an
+      * overflow here only means the running report total could not
+      * grow any further; record it in ERRLOG rather than the silent
+      * wraparound the report would otherwise show.
+       WriteSummaryOverflowLog.
+       MOVE SPACES TO ErrLog-Record
+       MOVE ResultDeleteZero TO EL-FirstNum-Text
+       MOVE Operator TO EL-Operator-Text
+       MOVE "SOVF" TO EL-ReasonCode
+       MOVE "Summary total overflow for operator"
+           TO EL-ReasonText
+       MOVE Timestamp-Display TO EL-Timestamp
+       MOVE ErrLog-Record TO ErrLogFileRecord
+       WRITE ErrLogFileRecord.
+
+      * Resume after the last checkpointed CALCIN record, if any. The
+      * record count seen at checkpoint time is carried along too, so
+      * BatchProcess can tell whether it is resuming the same file.
+       CheckpointLoad.
+       MOVE ZERO TO Ckpt-Resume-Count
+       MOVE ZERO TO Ckpt-Resume-Total
+       OPEN INPUT CheckpointFile
+       IF Ckpt-Status IS = "00"
+           READ CheckpointFile INTO Ckpt-Record
+               AT END
+                   CONTINUE
+           END-READ
+           IF Ckpt-Status IS = "00"
+               MOVE Ckpt-Rec-Resume TO Ckpt-Resume-Count
+               MOVE Ckpt-Rec-Total TO Ckpt-Resume-Total
+           END-IF
+           CLOSE CheckpointFile
+       END-IF
+       IF Ckpt-Resume-Count > 0
+           DISPLAY "Resuming CALCIN batch after checkpoint record "
+               Ckpt-Resume-Count "."
+       END-IF.
+
+      * Record how many CALCIN records have been processed, and how
+      * many the file contains, so a restarted job can both skip what
+      * is already done and detect a swapped-in CALCIN file.
+       CheckpointSave.
+       OPEN OUTPUT CheckpointFile
+       MOVE Record-Count TO CP-Resume-Count
+       MOVE CalcIn-Total-Count TO CP-Total-Count
+       WRITE CheckpointFileRecord
+       CLOSE CheckpointFile.
+
+      * A clean end-of-batch run clears the checkpoint so the next
+      * CALCIN job starts from the top.
+       CheckpointReset.
+       OPEN OUTPUT CheckpointFile
+       MOVE ZERO TO CP-Resume-Count
+       MOVE ZERO TO CP-Total-Count
+       WRITE CheckpointFileRecord
+       CLOSE CheckpointFile.
+
+      * End-of-run summary of calculation volume and totals by
+      * operator code.
+       WriteReport.
+       OPEN OUTPUT ReportFile
+       IF Report-Status IS NOT = "00"
+           DISPLAY "Unable to open REPORT output file."
+       ELSE
+           MOVE SPACES TO ReportFileRecord
+           STRING "CobCalc Daily Summary Report" DELIMITED BY SIZE
+               INTO ReportFileRecord
+           WRITE ReportFileRecord
+           PERFORM BuildTimestamp
+           MOVE SPACES TO ReportFileRecord
+           STRING "Run completed: " Timestamp-Display
+               DELIMITED BY SIZE INTO ReportFileRecord
+           WRITE ReportFileRecord
+           MOVE SPACES TO ReportFileRecord
+           WRITE ReportFileRecord
+           MOVE SPACES TO ReportFileRecord
+           STRING "Operator      Count          Total"
+               DELIMITED BY SIZE INTO ReportFileRecord
+           WRITE ReportFileRecord
+           PERFORM VARYING SumIdx FROM 1 BY 1 UNTIL SumIdx > 6
+               MOVE SPACES TO Report-Detail-Line
+               MOVE Sum-Operator(SumIdx) TO RD-Operator
+               MOVE Sum-Count(SumIdx) TO RD-Count
+               MOVE Sum-Total(SumIdx) TO RD-Total
+               MOVE Report-Detail-Line TO ReportFileRecord
+               WRITE ReportFileRecord
+           END-PERFORM
+           CLOSE ReportFile
+       END-IF.
+
+       Finalize.
+       CLOSE CalcLogFile
+       CLOSE ErrLogFile
+       CLOSE CalcOutFile.
