@@ -0,0 +1,12 @@
+      *****************************************************************
+      * CALCOUTR - fixed-layout output record for CALCOUT.
+      * Consumed by the downstream ledger-posting batch job, so field
+      * positions and lengths must not be changed without coordinating
+      * with that job.
+      *****************************************************************
+       01 CALCOUT-RECORD.
+           05 CO-OPERATOR-CODE PIC X(1).
+           05 CO-FIRST-OPERAND PIC S9(7)V9(2) SIGN LEADING SEPARATE.
+           05 CO-SECOND-OPERAND PIC S9(7)V9(2) SIGN LEADING SEPARATE.
+           05 CO-RESULT PIC S9(7)V9(2) SIGN LEADING SEPARATE.
+           05 CO-RUN-DATE PIC X(8).
